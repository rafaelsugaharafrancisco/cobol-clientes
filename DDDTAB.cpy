@@ -0,0 +1,24 @@
+      *********************************
+      * OBJETIVO:  TABELA UNICA DE DDDS VALIDOS, COMPARTILHADA POR
+      *            CLIENTES, CLILOTE E CLIIMPRT PARA QUE OS TRES
+      *            PROGRAMAS VALIDEM O TELEFONE COM O MESMO CRITERIO
+      * AUTHOR  :  RAFAEL
+      *********************************
+       01 WRK-LISTA-DDD.
+           05 FILLER                   PIC X(20)
+                                        VALUE '11121314151617181921'.
+           05 FILLER                   PIC X(20)
+                                        VALUE '22242728313233343537'.
+           05 FILLER                   PIC X(20)
+                                        VALUE '38414243444546474849'.
+           05 FILLER                   PIC X(20)
+                                        VALUE '51535455616263646566'.
+           05 FILLER                   PIC X(20)
+                                        VALUE '67686971737475777981'.
+           05 FILLER                   PIC X(20)
+                                        VALUE '82838485868788899192'.
+           05 FILLER                   PIC X(14)
+                                        VALUE '93949596979899'.
+       01 TABELA-DDD REDEFINES WRK-LISTA-DDD.
+           05 DDD-VALIDO                PIC X(02) OCCURS 67 TIMES
+                                         INDEXED BY IDX-DDD.
