@@ -12,21 +12,50 @@
                   ORGANIZATION IS INDEXED
                   ACCESS MODE IS DYNAMIC
                   FILE STATUS IS CLIENTES-STATUS
-                  RECORD KEY IS  CLIENTES-CHAVE.
+                  RECORD KEY IS  CLIENTES-CHAVE
+                  ALTERNATE RECORD KEY IS CLIENTES-NOME
+                                      WITH DUPLICATES
+                  LOCK MODE IS MANUAL.
 
            SELECT RELATORIO ASSIGN     TO
                            'C:\Users\rafap\cobol\RELATORIO.TXT'
              ORGANIZATION IS LINE SEQUENTIAL
              FILE STATUS IS RELATORIO-STATUS.
 
+           SELECT LOGTRANS ASSIGN      TO
+                           'C:\Users\rafap\cobol\LOGTRANS.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LOGTRANS-STATUS.
+
+           SELECT CHECKPOINT ASSIGN    TO
+                           'C:\Users\rafap\cobol\CHECKPT.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT SUMARIO ASSIGN       TO
+                           'C:\Users\rafap\cobol\RELATORIO.TOT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS SUMARIO-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
        01 CLIENTES-REG.
             05 CLIENTES-CHAVE.
                 10 CLIENTES-FONE       PIC 9(09).
+                10 CLIENTES-FONE-X     REDEFINES CLIENTES-FONE.
+                    15 CLIENTES-DDD    PIC X(02).
+                    15 FILLER          PIC X(07).
             05 CLIENTES-NOME           PIC X(30).
             05 CLIENTES-EMAIL          PIC X(40).
+            05 CLIENTES-CPF-CNPJ       PIC X(14).
+            05 CLIENTES-ENDERECO       PIC X(40).
+            05 CLIENTES-CIDADE         PIC X(25).
+            05 CLIENTES-UF             PIC X(02).
+            05 CLIENTES-CEP            PIC X(09).
+            05 CLIENTES-SITUACAO       PIC X(01).
+                88 CLIENTES-ATIVO          VALUE 'A'.
+                88 CLIENTES-INATIVO        VALUE 'I'.
 
        FD RELATORIO.
        01 RELATORIO-REG.
@@ -35,7 +64,51 @@
             05 REL-CLIENTES-NOME       PIC X(30).
             05 FILLER                  PIC X(01) VALUE ';'.
             05 REL-CLIENTES-EMAIL      PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REL-CLIENTES-CPF-CNPJ   PIC X(14).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REL-CLIENTES-ENDERECO   PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REL-CLIENTES-CIDADE     PIC X(25).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REL-CLIENTES-UF         PIC X(02).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REL-CLIENTES-CEP        PIC X(09).
+
+       FD LOGTRANS.
+       01 LOGTRANS-REG.
+            05 LOG-DATA-HORA           PIC X(16).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-OPERACAO            PIC X(08).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-CLIENTES-FONE       PIC 9(09).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-NOME-ANTES          PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-EMAIL-ANTES         PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-NOME-DEPOIS         PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-EMAIL-DEPOIS        PIC X(40).
+
+       FD CHECKPOINT.
+       01 CHECKPOINT-REG.
+            05 CHECKPOINT-FONE         PIC 9(09).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 CHECKPOINT-TOTAL        PIC 9(07).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 CHECKPOINT-SEMEMAIL     PIC 9(07).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 CHECKPOINT-FONE-INI     PIC 9(09).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 CHECKPOINT-FONE-FIM     PIC 9(09).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 CHECKPOINT-DDD          PIC X(02).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 CHECKPOINT-SEMEMAILFLT  PIC X(01).
 
+       FD SUMARIO.
+       01 SUMARIO-REG                 PIC X(81).
 
        WORKING-STORAGE SECTION.
        01 WRK-CLIENTES.
@@ -44,15 +117,83 @@
            05 WRK-CLIENTES-NOME        PIC X(30).
            05 FILLER                   PIC X(01) VALUE ';'.
            05 WRK-CLIENTES-EMAIL       PIC X(40).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-CLIENTES-CPF-CNPJ    PIC X(14).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-CLIENTES-ENDERECO    PIC X(40).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-CLIENTES-CIDADE      PIC X(25).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-CLIENTES-UF          PIC X(02).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-CLIENTES-CEP         PIC X(09).
+       01 WRK-LOGTRANS.
+           05 WRK-LOG-DATA-HORA        PIC X(16).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-OPERACAO         PIC X(08).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-CLIENTES-FONE    PIC 9(09).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-NOME-ANTES       PIC X(30).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-EMAIL-ANTES      PIC X(40).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-NOME-DEPOIS      PIC X(30).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-EMAIL-DEPOIS     PIC X(40).
+       01 WRK-DATA-SISTEMA             PIC 9(08).
+       01 WRK-HORA-SISTEMA             PIC 9(08).
        77 WRK-OPCAO                    PIC X(1).
        77 WRK-OPCAO-INVALIDA           PIC X(23).
        77 WRK-MODULO                   PIC X(30).
        77 WRK-TECLA                    PIC X(1).
        77 CLIENTES-STATUS              PIC 9(02).
+          88 CLIENTES-BLOQUEADO        VALUE 51.
        77 RELATORIO-STATUS             PIC 9(02).
           88 STATUS-OK                 VALUE 0.
+       77 LOGTRANS-STATUS              PIC 9(02).
        77 WRK-MSG                      PIC X(31).
        77 WRK-MSG-CONFIRMA             PIC X(25).
+       77 WRK-NOME-BUSCA               PIC X(30).
+       01 WRK-FILTRO.
+           05 WRK-FILTRO-FONE-INI      PIC 9(09).
+           05 WRK-FILTRO-FONE-FIM      PIC 9(09).
+           05 WRK-FILTRO-DDD           PIC X(02).
+           05 WRK-FILTRO-SOMENTE-SEM-EMAIL
+                                       PIC X(01).
+       77 WRK-REL-TOTAL                PIC 9(07)   COMP.
+       77 WRK-REL-SEMEMAIL             PIC 9(07)   COMP.
+       77 WRK-REL-TOTAL-ED             PIC 9(07).
+       77 WRK-REL-SEMEMAIL-ED          PIC 9(07).
+       77 WRK-PASSA-FILTRO             PIC X(01).
+          88 PASSA-FILTRO-SIM          VALUE 'S'.
+          88 PASSA-FILTRO-NAO          VALUE 'N'.
+       01 WRK-REL-TRAILER              PIC X(81).
+       77 CHECKPOINT-STATUS             PIC 9(02).
+       77 SUMARIO-STATUS                PIC 9(02).
+       77 WRK-CHECKPOINT-FONE           PIC 9(09).
+       77 WRK-CHECKPOINT-TOTAL          PIC 9(07).
+       77 WRK-CHECKPOINT-SEMEMAIL       PIC 9(07).
+       77 WRK-CHECKPOINT-FONE-INI       PIC 9(09).
+       77 WRK-CHECKPOINT-FONE-FIM       PIC 9(09).
+       77 WRK-CHECKPOINT-DDD            PIC X(02).
+       77 WRK-CHECKPOINT-FILTRO-SEMEMAIL
+                                        PIC X(01).
+       77 WRK-CONTADOR-CHECKPOINT       PIC 9(05) COMP.
+       77 WRK-RESUMIR                   PIC X(01).
+          88 RESUMIR-SIM                VALUE 'S'.
+          88 RESUMIR-NAO                VALUE 'N'.
+       COPY DDDTAB.
+       77 WRK-DADOS-VALIDOS             PIC X(01).
+          88 DADOS-VALIDOS-SIM          VALUE 'S'.
+          88 DADOS-VALIDOS-NAO          VALUE 'N'.
+       77 WRK-DDD-ENCONTRADO            PIC X(01).
+          88 DDD-ENCONTRADO-SIM         VALUE 'S'.
+          88 DDD-ENCONTRADO-NAO         VALUE 'N'.
+       77 WRK-EMAIL-USUARIO             PIC X(40).
+       77 WRK-EMAIL-DOMINIO             PIC X(40).
+       77 WRK-EMAIL-DOM-NOME            PIC X(40).
+       77 WRK-EMAIL-DOM-EXT             PIC X(40).
 
        SCREEN SECTION.
        01 TELA.
@@ -72,23 +213,65 @@
             05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
             05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO EM TELA'.
             05 LINE 12 COLUMN 15 VALUE '6 - RELATORIO EM DISCO'.
-            05 LINE 13 COLUMN 15 VALUE 'X - SAIDA'.
-            05 LINE 14 COLUMN 15 VALUE 'OPCAO......: ' .
-            05 LINE 14 COLUMN 28 USING WRK-OPCAO.
+            05 LINE 13 COLUMN 15 VALUE '7 - CONSULTAR POR NOME'.
+            05 LINE 14 COLUMN 15 VALUE '8 - REATIVAR'.
+            05 LINE 15 COLUMN 15 VALUE 'X - SAIDA'.
+            05 LINE 16 COLUMN 15 VALUE 'OPCAO......: ' .
+            05 LINE 16 COLUMN 28 USING WRK-OPCAO.
             05 COLUMN PLUS 02          PIC X(23)
                               FOREGROUND-COLOR 4
                               FROM WRK-OPCAO-INVALIDA.
 
        01 TELA-REGISTRO.
             05 CAMPO-CHAVE FOREGROUND-COLOR 2.
-               10 LINE 10 COLUMN 10 VALUE 'TELEFONE '.
+               10 LINE 04 COLUMN 10 VALUE 'TELEFONE..... '.
                10 COLUMN PLUS 2        PIC 9(09) USING CLIENTES-FONE
                    BLANK WHEN ZEROS.
             05 OUTROS-CAMPOS.
-               10 LINE 11 COLUMN 10 VALUE 'NOME.... '.
+               10 LINE 05 COLUMN 10 VALUE 'NOME......... '.
                10 COLUMN PLUS 2        PIC X(30) USING CLIENTES-NOME.
-               10 LINE 12 COLUMN 10 VALUE 'EMAIL... '.
+               10 LINE 06 COLUMN 10 VALUE 'EMAIL........ '.
                10 COLUMN PLUS 2        PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 07 COLUMN 10 VALUE 'CPF/CNPJ..... '.
+               10 COLUMN PLUS 2        PIC X(14)
+                                      USING CLIENTES-CPF-CNPJ.
+               10 LINE 08 COLUMN 10 VALUE 'ENDERECO..... '.
+               10 COLUMN PLUS 2        PIC X(40)
+                                      USING CLIENTES-ENDERECO.
+               10 LINE 09 COLUMN 10 VALUE 'CIDADE....... '.
+               10 COLUMN PLUS 2        PIC X(25)
+                                      USING CLIENTES-CIDADE.
+               10 LINE 09 COLUMN 55 VALUE 'UF '.
+               10 COLUMN PLUS 2        PIC X(02) USING CLIENTES-UF.
+               10 LINE 10 COLUMN 10 VALUE 'CEP.......... '.
+               10 COLUMN PLUS 2        PIC X(09) USING CLIENTES-CEP.
+            05 CAMPO-SITUACAO.
+               10 LINE 11 COLUMN 10 VALUE 'SITUACAO..... '.
+               10 COLUMN PLUS 2        PIC X(01)
+                                      FROM CLIENTES-SITUACAO.
+
+       01 TELA-BUSCANOME.
+            05 LINE 04 COLUMN 10 VALUE 'NOME PARA BUSCA. '.
+            05 COLUMN PLUS 2           PIC X(30)
+                                      USING WRK-NOME-BUSCA.
+
+       01 TELA-FILTRO.
+            05 LINE 04 COLUMN 10 VALUE 'FILTROS (ENTER = TODOS)'.
+            05 LINE 05 COLUMN 10 VALUE 'TELEFONE INICIAL... '.
+            05 COLUMN PLUS 2           PIC 9(09)
+                                      USING WRK-FILTRO-FONE-INI
+                                      BLANK WHEN ZEROS.
+            05 LINE 06 COLUMN 10 VALUE 'TELEFONE FINAL..... '.
+            05 COLUMN PLUS 2           PIC 9(09)
+                                      USING WRK-FILTRO-FONE-FIM
+                                      BLANK WHEN ZEROS.
+            05 LINE 07 COLUMN 10 VALUE 'DDD................ '.
+            05 COLUMN PLUS 2           PIC X(02)
+                                      USING WRK-FILTRO-DDD.
+            05 LINE 08 COLUMN 10 VALUE 'SOMENTE SEM EMAIL (S/N) '.
+            05 COLUMN PLUS 2           PIC X(01)
+                         USING WRK-FILTRO-SOMENTE-SEM-EMAIL.
+
        01 MENSAGEM.
            05 MENSAGEM-ERRO.
                10 LINE 16 COLUMN 01 ERASE EOL.
@@ -123,6 +306,12 @@
                CLOSE CLIENTES
                OPEN I-O CLIENTES
             END-IF.
+            OPEN EXTEND LOGTRANS
+            IF LOGTRANS-STATUS = 35 THEN
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+            END-IF.
 
        1100-MONTATELA.
             DISPLAY TELA.
@@ -143,6 +332,10 @@
                        PERFORM 2500-RELATORIOTELA
                      WHEN 6
                        PERFORM 2600-RELATORIODISCO
+                     WHEN 7
+                       PERFORM 2700-CONSULTARNOME
+                     WHEN 8
+                       PERFORM 2900-REATIVAR
                      WHEN OTHER
                        IF WRK-OPCAO NOT EQUAL 'X'
                           MOVE 'ENTRE COM OPCAO CORRETA'
@@ -154,7 +347,8 @@
 
        3000-FINALIZAR.
             CLOSE CLIENTES
-                  RELATORIO.
+                  RELATORIO
+                  LOGTRANS.
 
        2100-INCLUIR.
             MOVE SPACES               TO MENSAGEM.
@@ -163,22 +357,83 @@
                                       TO WRK-MSG-CONFIRMA.
             DISPLAY TELA.
             ACCEPT TELA-REGISTRO.
-            WRITE CLIENTES-REG
-                  INVALID KEY
-                      MOVE 'REGISTRO JA EXISTE!'
-                                      TO WRK-MSG
-                      ACCEPT MENSAGEM-ERRO
-                  NOT INVALID KEY
-                      MOVE 'REGISTRO INCLUIDO COM SUCESSO!'
-                                      TO WRK-MSG
-                      ACCEPT MENSAGEM-SUCESSO
-                      MOVE SPACES     TO CLIENTES-REG
-           END-WRITE.
-           IF WRK-TECLA EQUAL 'N'
-              PERFORM 2100-INCLUIR
+            PERFORM 2110-VALIDARDADOS THRU 2110-END-PERFORM.
+            IF DADOS-VALIDOS-NAO
+               ACCEPT MENSAGEM-ERRO
+               IF WRK-TECLA EQUAL 'N'
+                  PERFORM 2100-INCLUIR
+               END-IF
+            ELSE
+               SET CLIENTES-ATIVO        TO TRUE
+               WRITE CLIENTES-REG
+                     INVALID KEY
+                         MOVE 'REGISTRO JA EXISTE!'
+                                         TO WRK-MSG
+                         ACCEPT MENSAGEM-ERRO
+                     NOT INVALID KEY
+                         MOVE 'REGISTRO INCLUIDO COM SUCESSO!'
+                                         TO WRK-MSG
+                         ACCEPT MENSAGEM-SUCESSO
+                         MOVE 'INCLUIR'  TO WRK-LOG-OPERACAO
+                         MOVE CLIENTES-FONE
+                                         TO WRK-LOG-CLIENTES-FONE
+                         MOVE SPACES     TO WRK-LOG-NOME-ANTES
+                                            WRK-LOG-EMAIL-ANTES
+                         MOVE CLIENTES-NOME
+                                         TO WRK-LOG-NOME-DEPOIS
+                         MOVE CLIENTES-EMAIL
+                                         TO WRK-LOG-EMAIL-DEPOIS
+                         PERFORM 2800-GRAVARLOG THRU 2800-END-PERFORM
+                         MOVE SPACES     TO CLIENTES-REG
+              END-WRITE
+              IF WRK-TECLA EQUAL 'N'
+                 PERFORM 2100-INCLUIR
+              END-IF
            END-IF.
        2100-END-PERFORM.
 
+       2110-VALIDARDADOS.
+            SET DADOS-VALIDOS-SIM        TO TRUE.
+            MOVE SPACES                  TO WRK-EMAIL-USUARIO
+                                             WRK-EMAIL-DOMINIO
+                                             WRK-EMAIL-DOM-NOME
+                                             WRK-EMAIL-DOM-EXT.
+            IF CLIENTES-EMAIL NOT EQUAL SPACES
+               UNSTRING CLIENTES-EMAIL DELIMITED BY '@'
+                        INTO WRK-EMAIL-USUARIO WRK-EMAIL-DOMINIO
+               IF WRK-EMAIL-USUARIO EQUAL SPACES
+                  OR WRK-EMAIL-DOMINIO EQUAL SPACES
+                  SET DADOS-VALIDOS-NAO      TO TRUE
+                  MOVE 'EMAIL SEM @ OU DOMINIO'
+                                             TO WRK-MSG
+               ELSE
+                  UNSTRING WRK-EMAIL-DOMINIO DELIMITED BY '.'
+                           INTO WRK-EMAIL-DOM-NOME WRK-EMAIL-DOM-EXT
+                  IF WRK-EMAIL-DOM-NOME EQUAL SPACES
+                     OR WRK-EMAIL-DOM-EXT EQUAL SPACES
+                     SET DADOS-VALIDOS-NAO   TO TRUE
+                     MOVE 'EMAIL DOMINIO SEM EXTENSAO'
+                                             TO WRK-MSG
+                  END-IF
+               END-IF
+            END-IF.
+            IF DADOS-VALIDOS-SIM
+               SET IDX-DDD TO 1
+               SET DDD-ENCONTRADO-NAO TO TRUE
+               SEARCH DDD-VALIDO
+                   AT END
+                       SET DDD-ENCONTRADO-NAO TO TRUE
+                   WHEN DDD-VALIDO (IDX-DDD) EQUAL CLIENTES-DDD
+                       SET DDD-ENCONTRADO-SIM TO TRUE
+               END-SEARCH
+               IF DDD-ENCONTRADO-NAO
+                  SET DADOS-VALIDOS-NAO   TO TRUE
+                  MOVE 'TELEFONE COM DDD INVALIDO'
+                                          TO WRK-MSG
+               END-IF
+            END-IF.
+       2110-END-PERFORM.
+
        2200-PESQUISAR.
             MOVE SPACES               TO MENSAGEM.
             MOVE 'MODULO - CONSULTAR' TO WRK-MODULO.
@@ -193,10 +448,18 @@
                                       TO WRK-MSG
                     ACCEPT MENSAGEM-ERRO
                 NOT INVALID KEY
+                  IF CLIENTES-INATIVO
+                    MOVE 'REGISTRO NAO ENCONTRADO!'
+                                      TO WRK-MSG
+                    MOVE SPACES       TO CLIENTES-REG
+                    ACCEPT MENSAGEM-ERRO
+                  ELSE
                     MOVE 'REGISTRO ENCONTRADO!'
                                       TO WRK-MSG
                     DISPLAY OUTROS-CAMPOS
+                    DISPLAY CAMPO-SITUACAO
                     ACCEPT MENSAGEM-SUCESSO
+                  END-IF
            END-READ.
            IF WRK-TECLA EQUAL 'N'
               MOVE SPACES              TO CLIENTES-REG
@@ -210,24 +473,46 @@
             DISPLAY TELA.
             DISPLAY TELA-REGISTRO.
             ACCEPT CAMPO-CHAVE.
-            READ CLIENTES.
+            READ CLIENTES WITH LOCK.
             IF CLIENTES-STATUS EQUAL 0
                DISPLAY OUTROS-CAMPOS
+               DISPLAY CAMPO-SITUACAO
                MOVE 'REGISTRO ENCONTRADO!'
                                        TO WRK-MSG
                MOVE 'DESEJA ALTERAR? (S/N)'
                                        TO WRK-MSG-CONFIRMA
                ACCEPT MENSAGEM-SUCESSO
                IF WRK-TECLA EQUAL 'S'
+                  MOVE CLIENTES-NOME   TO WRK-LOG-NOME-ANTES
+                  MOVE CLIENTES-EMAIL  TO WRK-LOG-EMAIL-ANTES
                   ACCEPT OUTROS-CAMPOS
-                  REWRITE CLIENTES-REG
-                  MOVE SPACES          TO WRK-MSG-CONFIRMA WRK-TECLA
-                  MOVE 'REGISTRO ALTERADO'
-                                       TO WRK-MSG
-                  MOVE 'PRESSIONE ENTER PARA SAIR'
+                  PERFORM 2110-VALIDARDADOS THRU 2110-END-PERFORM
+                  IF DADOS-VALIDOS-NAO
+                     UNLOCK CLIENTES
+                     MOVE 'VOLTAR AO MENU? (S/N)'
                                        TO WRK-MSG-CONFIRMA
-                  MOVE SPACES          TO CLIENTES-REG
-                  ACCEPT MENSAGEM-SUCESSO
+                     ACCEPT MENSAGEM-ERRO
+                     IF WRK-TECLA EQUAL 'N'
+                        PERFORM 2300-ALTERAR
+                     END-IF
+                  ELSE
+                     REWRITE CLIENTES-REG
+                     UNLOCK CLIENTES
+                     MOVE 'ALTERAR'       TO WRK-LOG-OPERACAO
+                     MOVE CLIENTES-FONE   TO WRK-LOG-CLIENTES-FONE
+                     MOVE CLIENTES-NOME   TO WRK-LOG-NOME-DEPOIS
+                     MOVE CLIENTES-EMAIL  TO WRK-LOG-EMAIL-DEPOIS
+                     PERFORM 2800-GRAVARLOG THRU 2800-END-PERFORM
+                     MOVE SPACES          TO WRK-MSG-CONFIRMA WRK-TECLA
+                     MOVE 'REGISTRO ALTERADO'
+                                          TO WRK-MSG
+                     MOVE 'PRESSIONE ENTER PARA SAIR'
+                                          TO WRK-MSG-CONFIRMA
+                     MOVE SPACES          TO CLIENTES-REG
+                     ACCEPT MENSAGEM-SUCESSO
+                  END-IF
+                ELSE
+                  UNLOCK CLIENTES
                 END-IF
            ELSE
                 IF CLIENTES-STATUS EQUAL 23
@@ -239,6 +524,27 @@
                  IF WRK-TECLA EQUAL 'N'
                     PERFORM 2300-ALTERAR
                  END-IF
+              ELSE
+                 IF CLIENTES-BLOQUEADO
+                    MOVE 'EM USO POR OUTRO TERMINAL'
+                                       TO WRK-MSG
+                    MOVE 'VOLTAR AO MENU? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                    ACCEPT MENSAGEM-ERRO
+                    IF WRK-TECLA EQUAL 'N'
+                       PERFORM 2300-ALTERAR
+                    END-IF
+                 ELSE
+                    UNLOCK CLIENTES
+                    MOVE 'ERRO NA LEITURA DO REGISTRO'
+                                       TO WRK-MSG
+                    MOVE 'VOLTAR AO MENU? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                    ACCEPT MENSAGEM-ERRO
+                    IF WRK-TECLA EQUAL 'N'
+                       PERFORM 2300-ALTERAR
+                    END-IF
+                 END-IF
               END-IF
            END-IF.
        2300-END-PERFORM.
@@ -249,9 +555,58 @@
             DISPLAY TELA.
             DISPLAY TELA-REGISTRO.
             ACCEPT CAMPO-CHAVE.
-            READ CLIENTES
-                 INVALID KEY
-                    MOVE 'REGISTRO NAO ENCONTRADO!'
+            READ CLIENTES WITH LOCK.
+            IF CLIENTES-STATUS EQUAL 0
+               IF CLIENTES-INATIVO
+                  MOVE 'CLIENTE JA ESTA INATIVO!'
+                                       TO WRK-MSG
+                  MOVE 'PRESSIONE ENTER PARA SAIR'
+                                       TO WRK-MSG-CONFIRMA
+                  MOVE SPACES      TO CLIENTES-REG WRK-TECLA
+                  UNLOCK CLIENTES
+                  ACCEPT MENSAGEM-ERRO
+               ELSE
+                  MOVE 'REGISTRO ENCONTRADO!'
+                                       TO WRK-MSG
+                  MOVE 'DESEJA EXCLUIR? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                  DISPLAY OUTROS-CAMPOS
+                  DISPLAY CAMPO-SITUACAO
+                  ACCEPT MENSAGEM-SUCESSO
+                  IF WRK-TECLA EQUAL 'S'
+                     MOVE CLIENTES-NOME  TO WRK-LOG-NOME-ANTES
+                     MOVE CLIENTES-EMAIL TO WRK-LOG-EMAIL-ANTES
+                     MOVE CLIENTES-FONE  TO WRK-LOG-CLIENTES-FONE
+                     SET CLIENTES-INATIVO TO TRUE
+                     REWRITE CLIENTES-REG
+                     UNLOCK CLIENTES
+                     MOVE 'EXCLUIR'      TO WRK-LOG-OPERACAO
+                     MOVE CLIENTES-NOME  TO WRK-LOG-NOME-DEPOIS
+                     MOVE CLIENTES-EMAIL TO WRK-LOG-EMAIL-DEPOIS
+                     PERFORM 2800-GRAVARLOG THRU 2800-END-PERFORM
+                     MOVE 'REGISTRO INATIVADO'
+                                       TO WRK-MSG
+                     MOVE SPACES    TO CLIENTES-REG WRK-TECLA
+                     MOVE 'PRESSIONE ENTER PARA SAIR'
+                                       TO WRK-MSG-CONFIRMA
+                     ACCEPT MENSAGEM-SUCESSO
+                  ELSE
+                     UNLOCK CLIENTES
+                  END-IF
+               END-IF
+           ELSE
+                IF CLIENTES-STATUS EQUAL 23
+                   MOVE 'REGISTRO NAO ENCONTRADO!'
+                                       TO WRK-MSG
+                   MOVE 'VOLTAR AO MENU? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                   ACCEPT MENSAGEM-ERRO
+                 IF WRK-TECLA EQUAL 'N'
+                    PERFORM 2400-EXCLUIR
+                 END-IF
+              ELSE
+                 IF CLIENTES-BLOQUEADO
+                    MOVE 'EM USO POR OUTRO TERMINAL'
                                        TO WRK-MSG
                     MOVE 'VOLTAR AO MENU? (S/N)'
                                        TO WRK-MSG-CONFIRMA
@@ -259,34 +614,36 @@
                     IF WRK-TECLA EQUAL 'N'
                        PERFORM 2400-EXCLUIR
                     END-IF
-                 NOT INVALID KEY
-                     MOVE 'REGISTRO ENCONTRADO!'
-                                       TO WRK-MSG
-                     MOVE 'DESEJA EXCLUIR? (S/N)'
-                                       TO WRK-MSG-CONFIRMA
-                     DISPLAY OUTROS-CAMPOS
-                     ACCEPT MENSAGEM-SUCESSO
-                     IF WRK-TECLA EQUAL 'S'
-                        DELETE CLIENTES
-                        MOVE 'REGISTRO EXCLUIDO'
+                 ELSE
+                    UNLOCK CLIENTES
+                    MOVE 'ERRO NA LEITURA DO REGISTRO'
                                        TO WRK-MSG
-                        MOVE SPACES    TO CLIENTES-REG WRK-TECLA
-                        MOVE 'PRESSIONE ENTER PARA SAIR'
+                    MOVE 'VOLTAR AO MENU? (S/N)'
                                        TO WRK-MSG-CONFIRMA
-                        ACCEPT MENSAGEM-SUCESSO
-                     END-IF
-           END-READ.
+                    ACCEPT MENSAGEM-ERRO
+                    IF WRK-TECLA EQUAL 'N'
+                       PERFORM 2400-EXCLUIR
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
        2400-END-PERFORM.
 
        2500-RELATORIOTELA.
             MOVE SPACES                TO WRK-MSG-CONFIRMA
-                                          MENSAGEM WRK-TECLA.
+                                          MENSAGEM WRK-TECLA
+                                          WRK-FILTRO.
             MOVE 'MODULO - RELATORIO EM TELA'
                                        TO WRK-MODULO.
             DISPLAY TELA.
-            ACCEPT CAMPO-CHAVE.
-            START CLIENTES KEY EQUAL CLIENTES-FONE.
-            READ CLIENTES
+            ACCEPT TELA-FILTRO.
+            MOVE ZEROS                 TO WRK-REL-TOTAL
+                                          WRK-REL-SEMEMAIL.
+            IF WRK-FILTRO-FONE-FIM EQUAL ZEROS
+               MOVE 999999999           TO WRK-FILTRO-FONE-FIM
+            END-IF.
+            MOVE WRK-FILTRO-FONE-INI   TO CLIENTES-FONE.
+            START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
                 INVALID KEY
                     MOVE 'REGISTRO NAO ENCONTRADO'
                                        TO WRK-MSG
@@ -297,34 +654,100 @@
                        PERFORM 2500-RELATORIOTELA
                     END-IF
                 NOT INVALID KEY
+                READ CLIENTES NEXT
+                    AT END MOVE 10 TO CLIENTES-STATUS
+                END-READ
                 DISPLAY TELA
                 DISPLAY ' '
                 DISPLAY '*-----------------------------------------*'
                 DISPLAY '*       RELATORIO DE CLIENTES             *'
                 DISPLAY '*-----------------------------------------*'
                 PERFORM UNTIL CLIENTES-STATUS EQUAL 10
-                        DISPLAY CLIENTES-FONE ' '
-                                CLIENTES-NOME ' '
-                                CLIENTES-EMAIL
+                        OR CLIENTES-FONE GREATER WRK-FILTRO-FONE-FIM
+                        IF CLIENTES-ATIVO
+                           PERFORM 2510-VERIFICAR-FILTRO
+                                   THRU 2510-END-PERFORM
+                           IF PASSA-FILTRO-SIM
+                              DISPLAY CLIENTES-FONE ' '
+                                      CLIENTES-NOME ' '
+                                      CLIENTES-EMAIL
+                              ADD 1    TO WRK-REL-TOTAL
+                              IF CLIENTES-EMAIL EQUAL SPACES
+                                 ADD 1 TO WRK-REL-SEMEMAIL
+                              END-IF
+                           END-IF
+                        END-IF
                         READ CLIENTES NEXT
+                            AT END MOVE 10 TO CLIENTES-STATUS
+                        END-READ
                 END-PERFORM
+                DISPLAY '*-----------------------------------------*'
+                DISPLAY 'TOTAL DE REGISTROS.: ' WRK-REL-TOTAL
+                DISPLAY 'SEM EMAIL..........: ' WRK-REL-SEMEMAIL
                 MOVE 'PRESSIONE ENTER PARA SAIR'
                                        TO WRK-MSG
                 ACCEPT MENSAGEM-SUCESSO
-           END-READ.
+           END-START.
        2500-END-PERFORM.
 
+      *    VERIFICA SE O REGISTRO CORRENTE DE CLIENTES ATENDE AOS
+      *    FILTROS DE DDD E DE "SOMENTE SEM EMAIL" INFORMADOS PELO
+      *    USUARIO. USADA PELOS RELATORIOS EM TELA E EM DISCO.
+       2510-VERIFICAR-FILTRO.
+            SET PASSA-FILTRO-SIM       TO TRUE.
+            IF WRK-FILTRO-DDD NOT EQUAL SPACES
+                          AND WRK-FILTRO-DDD NOT EQUAL CLIENTES-DDD
+               SET PASSA-FILTRO-NAO    TO TRUE
+            END-IF.
+            IF WRK-FILTRO-SOMENTE-SEM-EMAIL EQUAL 'S'
+                          AND CLIENTES-EMAIL NOT EQUAL SPACES
+               SET PASSA-FILTRO-NAO    TO TRUE
+            END-IF.
+       2510-END-PERFORM.
+
        2600-RELATORIODISCO.
             MOVE SPACES                TO WRK-MSG-CONFIRMA
-                                          MENSAGEM WRK-TECLA.
+                                          MENSAGEM WRK-TECLA
+                                          WRK-FILTRO.
             MOVE 'MODULO - RELATORIO EM DISCO'
                                        TO WRK-MODULO.
+            MOVE ZEROS                 TO WRK-REL-TOTAL WRK-REL-SEMEMAIL
+                                          WRK-CHECKPOINT-FONE
+                                          WRK-CHECKPOINT-TOTAL
+                                          WRK-CHECKPOINT-SEMEMAIL
+                                          WRK-CHECKPOINT-FONE-INI
+                                          WRK-CHECKPOINT-FONE-FIM
+                                          WRK-CONTADOR-CHECKPOINT.
+            MOVE SPACES                TO WRK-CHECKPOINT-DDD.
+            MOVE SPACES          TO WRK-CHECKPOINT-FILTRO-SEMEMAIL.
+
+            SET RESUMIR-NAO             TO TRUE.
             DISPLAY TELA.
-            ACCEPT CAMPO-CHAVE.
-            START CLIENTES KEY EQUAL CLIENTES-FONE.
+            PERFORM 2620-VERIFICARCHECKPOINT THRU 2620-END-PERFORM.
+            IF RESUMIR-SIM
+      *        O FILTRO GRAVADO NO CHECKPOINT PREVALECE SOBRE QUALQUER
+      *        FILTRO DIGITADO NESTA TELA, PARA QUE A SEGUNDA METADE DO
+      *        RELATORIO SEJA GERADA COM O MESMO CRITERIO DA PRIMEIRA.
+               MOVE WRK-CHECKPOINT-FONE-INI TO WRK-FILTRO-FONE-INI
+               MOVE WRK-CHECKPOINT-FONE-FIM TO WRK-FILTRO-FONE-FIM
+               MOVE WRK-CHECKPOINT-DDD      TO WRK-FILTRO-DDD
+               MOVE WRK-CHECKPOINT-FILTRO-SEMEMAIL
+                                       TO WRK-FILTRO-SOMENTE-SEM-EMAIL
+               DISPLAY ' '
+               DISPLAY 'RETOMANDO COM O FILTRO DO CHECKPOINT ANTERIOR'
+               MOVE WRK-CHECKPOINT-FONE    TO CLIENTES-FONE
+               MOVE WRK-CHECKPOINT-TOTAL    TO WRK-REL-TOTAL
+               MOVE WRK-CHECKPOINT-SEMEMAIL TO WRK-REL-SEMEMAIL
+            ELSE
+               ACCEPT TELA-FILTRO
+               MOVE WRK-FILTRO-FONE-INI TO CLIENTES-FONE
+            END-IF.
+            IF WRK-FILTRO-FONE-FIM EQUAL ZEROS
+               MOVE 999999999           TO WRK-FILTRO-FONE-FIM
+            END-IF.
             MOVE 'GERANDO ARQUIVO RELATORIO'
                                        TO WRK-MSG
-            READ CLIENTES
+            START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
                 INVALID KEY
                    MOVE 'REGISTRO NAO ENCONTRADO'
                                        TO WRK-MSG
@@ -335,7 +758,29 @@
                       PERFORM 2600-RELATORIODISCO
                    END-IF
                 NOT INVALID KEY
-                   OPEN OUTPUT RELATORIO
+                   READ CLIENTES NEXT
+                       AT END MOVE 10 TO CLIENTES-STATUS
+                   END-READ
+      *              O START POSICIONA NO PROPRIO REGISTRO DO
+      *              CHECKPOINT (NOT LESS THAN), E O READ NEXT ACIMA
+      *              DEVOLVE ESSE MESMO REGISTRO JA GRAVADO NA METADE
+      *              ANTERIOR DO RELATORIO; DESCARTA-O COM UM SEGUNDO
+      *              READ NEXT PARA NAO DUPLICAR A LINHA E O TOTAL.
+                   IF RESUMIR-SIM AND CLIENTES-STATUS NOT EQUAL 10
+                      READ CLIENTES NEXT
+                          AT END MOVE 10 TO CLIENTES-STATUS
+                      END-READ
+                   END-IF
+                   IF RESUMIR-SIM
+                      OPEN EXTEND RELATORIO
+                      IF RELATORIO-STATUS = 35
+                         OPEN OUTPUT RELATORIO
+                         CLOSE RELATORIO
+                         OPEN EXTEND RELATORIO
+                      END-IF
+                   ELSE
+                      OPEN OUTPUT RELATORIO
+                   END-IF
                    IF NOT STATUS-OK
                       MOVE 'OCORREU UM ERRO AO ABRIR'
                                        TO WRK-MSG
@@ -345,20 +790,80 @@
                       STOP RUN
                    END-IF
                    PERFORM UNTIL CLIENTES-STATUS EQUAL 10
-                           MOVE SPACES TO WRK-CLIENTES-NOME
-                                          WRK-CLIENTES-EMAIL
-                           MOVE ZEROS  TO WRK-CLIENTES-FONE
-                           MOVE CLIENTES-FONE
-                                       TO WRK-CLIENTES-FONE
-                           MOVE CLIENTES-NOME
-                                       TO WRK-CLIENTES-NOME
-                           MOVE CLIENTES-EMAIL
-                                       TO WRK-CLIENTES-EMAIL
-                           WRITE RELATORIO-REG
-                                       FROM WRK-CLIENTES
+                           OR CLIENTES-FONE GREATER WRK-FILTRO-FONE-FIM
+                              IF CLIENTES-ATIVO
+                                 PERFORM 2510-VERIFICAR-FILTRO
+                                         THRU 2510-END-PERFORM
+                                 IF PASSA-FILTRO-SIM
+                                    MOVE SPACES TO WRK-CLIENTES-NOME
+                                                   WRK-CLIENTES-EMAIL
+                                                   WRK-CLIENTES-CPF-CNPJ
+                                                   WRK-CLIENTES-ENDERECO
+                                                   WRK-CLIENTES-CIDADE
+                                                   WRK-CLIENTES-UF
+                                                   WRK-CLIENTES-CEP
+                                    MOVE ZEROS  TO WRK-CLIENTES-FONE
+                                    MOVE CLIENTES-FONE
+                                                TO WRK-CLIENTES-FONE
+                                    MOVE CLIENTES-NOME
+                                                TO WRK-CLIENTES-NOME
+                                    MOVE CLIENTES-EMAIL
+                                                TO WRK-CLIENTES-EMAIL
+                                    MOVE CLIENTES-CPF-CNPJ
+                                                TO WRK-CLIENTES-CPF-CNPJ
+                                    MOVE CLIENTES-ENDERECO
+                                                TO WRK-CLIENTES-ENDERECO
+                                    MOVE CLIENTES-CIDADE
+                                                TO WRK-CLIENTES-CIDADE
+                                    MOVE CLIENTES-UF
+                                                TO WRK-CLIENTES-UF
+                                    MOVE CLIENTES-CEP
+                                                TO WRK-CLIENTES-CEP
+                                    WRITE RELATORIO-REG
+                                                FROM WRK-CLIENTES
+                                    ADD 1       TO WRK-REL-TOTAL
+                                    IF CLIENTES-EMAIL EQUAL SPACES
+                                       ADD 1    TO WRK-REL-SEMEMAIL
+                                    END-IF
+                                    ADD 1       TO
+                                                WRK-CONTADOR-CHECKPOINT
+                                    IF WRK-CONTADOR-CHECKPOINT
+                                                >= 50
+                                       PERFORM 2610-GRAVARCHECKPOINT
+                                               THRU 2610-END-PERFORM
+                                       MOVE ZEROS
+                                             TO
+                                             WRK-CONTADOR-CHECKPOINT
+                                    END-IF
+                                 END-IF
+                              END-IF
                            READ CLIENTES NEXT
+                               AT END MOVE 10 TO CLIENTES-STATUS
+                           END-READ
                    END-PERFORM
-           END-READ.
+                   MOVE SPACES          TO WRK-REL-TRAILER
+                   MOVE WRK-REL-TOTAL   TO WRK-REL-TOTAL-ED
+                   MOVE WRK-REL-SEMEMAIL TO WRK-REL-SEMEMAIL-ED
+                   STRING 'TOTAL DE REGISTROS: ' DELIMITED BY SIZE
+                          WRK-REL-TOTAL-ED DELIMITED BY SIZE
+                          '   SEM EMAIL: '       DELIMITED BY SIZE
+                          WRK-REL-SEMEMAIL-ED     DELIMITED BY SIZE
+                               INTO WRK-REL-TRAILER
+      *           O TOTALIZADOR VAI EM ARQUIVO SEPARADO, NUNCA DENTRO
+      *           DE RELATORIO.TXT, PARA QUE ESTE CONTINUE NO LAYOUT
+      *           PURO FONE;NOME;EMAIL ESPERADO PELO CLIIMPRT NA
+      *           RESTAURACAO/MIGRACAO.
+                   OPEN OUTPUT SUMARIO
+                   WRITE SUMARIO-REG    FROM WRK-REL-TRAILER
+                   CLOSE SUMARIO
+                   OPEN OUTPUT CHECKPOINT
+                   CLOSE CHECKPOINT
+           END-START.
+           DISPLAY ' '.
+           DISPLAY '*-----------------------------------------*'.
+           DISPLAY 'TOTAL DE REGISTROS.: ' WRK-REL-TOTAL.
+           DISPLAY 'SEM EMAIL..........: ' WRK-REL-SEMEMAIL.
+           DISPLAY '*-----------------------------------------*'.
            MOVE SPACES                 TO MENSAGEM.
            MOVE 'ARQUIVO GERADO COM SUCESSO'
                                        TO WRK-MSG.
@@ -366,3 +871,184 @@
                                        TO WRK-MSG-CONFIRMA.
            ACCEPT MENSAGEM-SUCESSO.
        2600-END-PERFORM.
+
+       2610-GRAVARCHECKPOINT.
+            OPEN OUTPUT CHECKPOINT.
+            MOVE CLIENTES-FONE          TO CHECKPOINT-FONE.
+            MOVE WRK-REL-TOTAL          TO CHECKPOINT-TOTAL.
+            MOVE WRK-REL-SEMEMAIL       TO CHECKPOINT-SEMEMAIL.
+            MOVE WRK-FILTRO-FONE-INI    TO CHECKPOINT-FONE-INI.
+            MOVE WRK-FILTRO-FONE-FIM    TO CHECKPOINT-FONE-FIM.
+            MOVE WRK-FILTRO-DDD         TO CHECKPOINT-DDD.
+            MOVE WRK-FILTRO-SOMENTE-SEM-EMAIL
+                                        TO CHECKPOINT-SEMEMAILFLT.
+            WRITE CHECKPOINT-REG.
+            CLOSE CHECKPOINT.
+       2610-END-PERFORM.
+
+       2620-VERIFICARCHECKPOINT.
+            OPEN INPUT CHECKPOINT.
+            IF CHECKPOINT-STATUS EQUAL 0
+               READ CHECKPOINT
+                   AT END CONTINUE
+               END-READ
+               IF CHECKPOINT-STATUS EQUAL 0
+                  AND CHECKPOINT-FONE NOT EQUAL ZEROS
+                  MOVE CHECKPOINT-FONE  TO WRK-CHECKPOINT-FONE
+                  MOVE CHECKPOINT-TOTAL TO WRK-CHECKPOINT-TOTAL
+                  MOVE CHECKPOINT-SEMEMAIL
+                                        TO WRK-CHECKPOINT-SEMEMAIL
+                  MOVE CHECKPOINT-FONE-INI
+                                        TO WRK-CHECKPOINT-FONE-INI
+                  MOVE CHECKPOINT-FONE-FIM
+                                        TO WRK-CHECKPOINT-FONE-FIM
+                  MOVE CHECKPOINT-DDD   TO WRK-CHECKPOINT-DDD
+                  MOVE CHECKPOINT-SEMEMAILFLT
+                                    TO WRK-CHECKPOINT-FILTRO-SEMEMAIL
+                  MOVE 'RETOMAR CHECKPOINT? (S/N)'
+                                        TO WRK-MSG-CONFIRMA
+                  MOVE 'CHECKPOINT ENCONTRADO'
+                                        TO WRK-MSG
+                  ACCEPT MENSAGEM-ERRO
+                  IF WRK-TECLA EQUAL 'S'
+                     SET RESUMIR-SIM    TO TRUE
+                  END-IF
+               END-IF
+               CLOSE CHECKPOINT
+            END-IF.
+       2620-END-PERFORM.
+
+       2700-CONSULTARNOME.
+            MOVE SPACES                TO WRK-MSG-CONFIRMA
+                                          MENSAGEM WRK-TECLA.
+            MOVE 'MODULO - CONSULTAR POR NOME'
+                                      TO WRK-MODULO.
+            DISPLAY TELA.
+            MOVE SPACES                TO WRK-NOME-BUSCA.
+            ACCEPT TELA-BUSCANOME.
+            MOVE WRK-NOME-BUSCA        TO CLIENTES-NOME.
+            START CLIENTES KEY IS EQUAL CLIENTES-NOME
+                INVALID KEY
+                    MOVE 'REGISTRO NAO ENCONTRADO'
+                                       TO WRK-MSG
+                    MOVE 'VOLTAR AO MENU? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                    ACCEPT MENSAGEM-ERRO
+                    IF WRK-TECLA EQUAL 'N'
+                       PERFORM 2700-CONSULTARNOME
+                    END-IF
+                NOT INVALID KEY
+                   READ CLIENTES NEXT RECORD
+                       AT END MOVE 10 TO CLIENTES-STATUS
+                   END-READ
+                   DISPLAY TELA
+                   DISPLAY ' '
+                   DISPLAY '*-----------------------------------------*'
+                   DISPLAY '*       CLIENTES ENCONTRADOS              *'
+                   DISPLAY '*-----------------------------------------*'
+                   PERFORM UNTIL CLIENTES-STATUS EQUAL 10
+                        OR CLIENTES-NOME NOT EQUAL WRK-NOME-BUSCA
+                           IF CLIENTES-ATIVO
+                              DISPLAY CLIENTES-FONE ' '
+                                      CLIENTES-NOME ' '
+                                      CLIENTES-EMAIL
+                           END-IF
+                           READ CLIENTES NEXT RECORD
+                               AT END
+                                  MOVE 10 TO CLIENTES-STATUS
+                           END-READ
+                   END-PERFORM
+                   MOVE 'PRESSIONE ENTER PARA SAIR'
+                                       TO WRK-MSG
+                   ACCEPT MENSAGEM-SUCESSO
+            END-START.
+       2700-END-PERFORM.
+
+       2800-GRAVARLOG.
+            ACCEPT WRK-DATA-SISTEMA    FROM DATE YYYYMMDD.
+            ACCEPT WRK-HORA-SISTEMA    FROM TIME.
+            STRING WRK-DATA-SISTEMA    DELIMITED BY SIZE
+                   WRK-HORA-SISTEMA    DELIMITED BY SIZE
+                              INTO WRK-LOG-DATA-HORA.
+            WRITE LOGTRANS-REG        FROM WRK-LOGTRANS.
+       2800-END-PERFORM.
+
+       2900-REATIVAR.
+            MOVE SPACES                TO MENSAGEM.
+            MOVE 'MODULO - REATIVAR'   TO WRK-MODULO.
+            DISPLAY TELA.
+            DISPLAY TELA-REGISTRO.
+            ACCEPT CAMPO-CHAVE.
+            READ CLIENTES WITH LOCK.
+            IF CLIENTES-STATUS EQUAL 0
+               IF CLIENTES-ATIVO
+                  MOVE 'CLIENTE JA ESTA ATIVO!'
+                                       TO WRK-MSG
+                  MOVE 'PRESSIONE ENTER PARA SAIR'
+                                       TO WRK-MSG-CONFIRMA
+                  MOVE SPACES      TO CLIENTES-REG WRK-TECLA
+                  UNLOCK CLIENTES
+                  ACCEPT MENSAGEM-ERRO
+               ELSE
+                  MOVE 'REGISTRO ENCONTRADO (INATIVO)!'
+                                       TO WRK-MSG
+                  MOVE 'DESEJA REATIVAR? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                  DISPLAY OUTROS-CAMPOS
+                  DISPLAY CAMPO-SITUACAO
+                  ACCEPT MENSAGEM-SUCESSO
+                  IF WRK-TECLA EQUAL 'S'
+                     MOVE CLIENTES-NOME  TO WRK-LOG-NOME-ANTES
+                     MOVE CLIENTES-EMAIL TO WRK-LOG-EMAIL-ANTES
+                     MOVE CLIENTES-FONE  TO WRK-LOG-CLIENTES-FONE
+                     SET CLIENTES-ATIVO  TO TRUE
+                     REWRITE CLIENTES-REG
+                     UNLOCK CLIENTES
+                     MOVE 'REATIVAR'     TO WRK-LOG-OPERACAO
+                     MOVE CLIENTES-NOME  TO WRK-LOG-NOME-DEPOIS
+                     MOVE CLIENTES-EMAIL TO WRK-LOG-EMAIL-DEPOIS
+                     PERFORM 2800-GRAVARLOG THRU 2800-END-PERFORM
+                     MOVE 'REGISTRO REATIVADO'
+                                       TO WRK-MSG
+                     MOVE SPACES    TO CLIENTES-REG WRK-TECLA
+                     MOVE 'PRESSIONE ENTER PARA SAIR'
+                                       TO WRK-MSG-CONFIRMA
+                     ACCEPT MENSAGEM-SUCESSO
+                  ELSE
+                     UNLOCK CLIENTES
+                  END-IF
+               END-IF
+           ELSE
+                IF CLIENTES-STATUS EQUAL 23
+                   MOVE 'REGISTRO NAO ENCONTRADO!'
+                                       TO WRK-MSG
+                   MOVE 'VOLTAR AO MENU? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                   ACCEPT MENSAGEM-ERRO
+                 IF WRK-TECLA EQUAL 'N'
+                    PERFORM 2900-REATIVAR
+                 END-IF
+              ELSE
+                 IF CLIENTES-BLOQUEADO
+                    MOVE 'EM USO POR OUTRO TERMINAL'
+                                       TO WRK-MSG
+                    MOVE 'VOLTAR AO MENU? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                    ACCEPT MENSAGEM-ERRO
+                    IF WRK-TECLA EQUAL 'N'
+                       PERFORM 2900-REATIVAR
+                    END-IF
+                 ELSE
+                    UNLOCK CLIENTES
+                    MOVE 'ERRO NA LEITURA DO REGISTRO'
+                                       TO WRK-MSG
+                    MOVE 'VOLTAR AO MENU? (S/N)'
+                                       TO WRK-MSG-CONFIRMA
+                    ACCEPT MENSAGEM-ERRO
+                    IF WRK-TECLA EQUAL 'N'
+                       PERFORM 2900-REATIVAR
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+       2900-END-PERFORM.
