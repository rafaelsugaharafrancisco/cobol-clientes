@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLILOTE.
+      *********************************
+      * OBJETIVO:  CARGA EM LOTE DE CLIENTES A PARTIR DE ARQUIVO
+      *            SEQUENCIAL, COM RELATORIO DE REJEITADOS
+      * AUTHOR  :  RAFAEL
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN      TO
+                           'C:\Users\rafap\cobol\CLIENTES.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  FILE STATUS IS CLIENTES-STATUS
+                  RECORD KEY IS  CLIENTES-CHAVE
+                  ALTERNATE RECORD KEY IS CLIENTES-NOME
+                                      WITH DUPLICATES
+                  LOCK MODE IS MANUAL.
+
+           SELECT ENTRADA ASSIGN       TO
+                           'C:\Users\rafap\cobol\ENTRADA.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS ENTRADA-STATUS.
+
+           SELECT REJEITOS ASSIGN      TO
+                           'C:\Users\rafap\cobol\REJEITOS.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS REJEITOS-STATUS.
+
+           SELECT LOGTRANS ASSIGN      TO
+                           'C:\Users\rafap\cobol\LOGTRANS.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LOGTRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+            05 CLIENTES-CHAVE.
+                10 CLIENTES-FONE       PIC 9(09).
+            05 CLIENTES-NOME           PIC X(30).
+            05 CLIENTES-EMAIL          PIC X(40).
+            05 CLIENTES-CPF-CNPJ       PIC X(14).
+            05 CLIENTES-ENDERECO       PIC X(40).
+            05 CLIENTES-CIDADE         PIC X(25).
+            05 CLIENTES-UF             PIC X(02).
+            05 CLIENTES-CEP            PIC X(09).
+            05 CLIENTES-SITUACAO       PIC X(01).
+                88 CLIENTES-ATIVO          VALUE 'A'.
+                88 CLIENTES-INATIVO        VALUE 'I'.
+
+       FD ENTRADA.
+       01 ENTRADA-REG.
+            05 ENT-CLIENTES-FONE       PIC 9(09).
+            05 ENT-CLIENTES-FONE-X     REDEFINES ENT-CLIENTES-FONE.
+                10 ENT-CLIENTES-DDD    PIC X(02).
+                10 FILLER              PIC X(07).
+            05 ENT-CLIENTES-NOME       PIC X(30).
+            05 ENT-CLIENTES-EMAIL      PIC X(40).
+            05 ENT-CLIENTES-CPF-CNPJ   PIC X(14).
+            05 ENT-CLIENTES-ENDERECO   PIC X(40).
+            05 ENT-CLIENTES-CIDADE     PIC X(25).
+            05 ENT-CLIENTES-UF         PIC X(02).
+            05 ENT-CLIENTES-CEP        PIC X(09).
+
+       FD REJEITOS.
+       01 REJEITOS-REG.
+            05 REJ-CLIENTES-FONE       PIC 9(09).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REJ-CLIENTES-NOME       PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REJ-CLIENTES-EMAIL      PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 REJ-MOTIVO              PIC X(30).
+
+       FD LOGTRANS.
+       01 LOGTRANS-REG.
+            05 LOG-DATA-HORA           PIC X(16).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-OPERACAO            PIC X(08).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-CLIENTES-FONE       PIC 9(09).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-NOME-ANTES          PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-EMAIL-ANTES         PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-NOME-DEPOIS         PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-EMAIL-DEPOIS        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WRK-LOGTRANS.
+           05 WRK-LOG-DATA-HORA        PIC X(16).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-OPERACAO         PIC X(08).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-CLIENTES-FONE    PIC 9(09).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-NOME-ANTES       PIC X(30).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-EMAIL-ANTES      PIC X(40).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-NOME-DEPOIS      PIC X(30).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-EMAIL-DEPOIS     PIC X(40).
+       01 WRK-DATA-SISTEMA             PIC 9(08).
+       01 WRK-HORA-SISTEMA             PIC 9(08).
+       01 WRK-REJEITOS.
+           05 WRK-REJ-CLIENTES-FONE    PIC 9(09).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-REJ-CLIENTES-NOME    PIC X(30).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-REJ-CLIENTES-EMAIL   PIC X(40).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-REJ-MOTIVO           PIC X(30).
+       77 WRK-TOTAL-LIDOS              PIC 9(07)   COMP.
+       77 WRK-TOTAL-INCLUIDOS          PIC 9(07)   COMP.
+       77 WRK-TOTAL-REJEITADOS         PIC 9(07)   COMP.
+       77 CLIENTES-STATUS              PIC 9(02).
+       77 ENTRADA-STATUS               PIC 9(02).
+       77 REJEITOS-STATUS              PIC 9(02).
+       77 LOGTRANS-STATUS              PIC 9(02).
+       COPY DDDTAB.
+       77 WRK-DDD-ENCONTRADO            PIC X(01).
+          88 DDD-ENCONTRADO-SIM         VALUE 'S'.
+          88 DDD-ENCONTRADO-NAO         VALUE 'N'.
+       77 WRK-EMAIL-USUARIO             PIC X(40).
+       77 WRK-EMAIL-DOMINIO             PIC X(40).
+       77 WRK-EMAIL-DOM-NOME            PIC X(40).
+       77 WRK-EMAIL-DOM-EXT             PIC X(40).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL ENTRADA-STATUS EQUAL 10.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            MOVE ZEROS                 TO WRK-TOTAL-LIDOS
+                                          WRK-TOTAL-INCLUIDOS
+                                          WRK-TOTAL-REJEITADOS.
+            OPEN I-O CLIENTES
+            IF CLIENTES-STATUS = 35 THEN
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+            END-IF.
+            OPEN INPUT ENTRADA.
+            OPEN OUTPUT REJEITOS.
+            OPEN EXTEND LOGTRANS
+            IF LOGTRANS-STATUS = 35 THEN
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+            END-IF.
+            IF ENTRADA-STATUS NOT EQUAL 0
+               DISPLAY 'ARQUIVO DE ENTRADA NAO ENCONTRADO'
+               MOVE 10                 TO ENTRADA-STATUS
+            ELSE
+               READ ENTRADA
+                    AT END MOVE 10     TO ENTRADA-STATUS
+               END-READ
+            END-IF.
+
+       2000-PROCESSAR.
+            ADD 1                      TO WRK-TOTAL-LIDOS.
+            MOVE SPACES                TO WRK-REJ-MOTIVO.
+            EVALUATE TRUE
+                WHEN ENT-CLIENTES-FONE IS NOT NUMERIC
+                  OR ENT-CLIENTES-FONE EQUAL ZEROS
+                    MOVE 'TELEFONE EM BRANCO/INVALIDO'
+                                       TO WRK-REJ-MOTIVO
+                WHEN ENT-CLIENTES-NOME EQUAL SPACES
+                    MOVE 'NOME EM BRANCO'
+                                       TO WRK-REJ-MOTIVO
+                WHEN OTHER
+                    CONTINUE
+            END-EVALUATE.
+            IF WRK-REJ-MOTIVO EQUAL SPACES
+               PERFORM 2010-VALIDARDADOS THRU 2010-END-PERFORM
+            END-IF.
+            IF WRK-REJ-MOTIVO EQUAL SPACES
+               MOVE ENT-CLIENTES-FONE      TO CLIENTES-FONE
+               MOVE ENT-CLIENTES-NOME      TO CLIENTES-NOME
+               MOVE ENT-CLIENTES-EMAIL     TO CLIENTES-EMAIL
+               MOVE ENT-CLIENTES-CPF-CNPJ  TO CLIENTES-CPF-CNPJ
+               MOVE ENT-CLIENTES-ENDERECO  TO CLIENTES-ENDERECO
+               MOVE ENT-CLIENTES-CIDADE    TO CLIENTES-CIDADE
+               MOVE ENT-CLIENTES-UF        TO CLIENTES-UF
+               MOVE ENT-CLIENTES-CEP       TO CLIENTES-CEP
+               SET CLIENTES-ATIVO          TO TRUE
+               WRITE CLIENTES-REG
+                     INVALID KEY
+                         MOVE 'TELEFONE DUPLICADO'
+                                       TO WRK-REJ-MOTIVO
+                     NOT INVALID KEY
+                         ADD 1         TO WRK-TOTAL-INCLUIDOS
+                         MOVE 'INCLUIR'   TO WRK-LOG-OPERACAO
+                         MOVE CLIENTES-FONE
+                                          TO WRK-LOG-CLIENTES-FONE
+                         MOVE SPACES      TO WRK-LOG-NOME-ANTES
+                                             WRK-LOG-EMAIL-ANTES
+                         MOVE CLIENTES-NOME
+                                          TO WRK-LOG-NOME-DEPOIS
+                         MOVE CLIENTES-EMAIL
+                                          TO WRK-LOG-EMAIL-DEPOIS
+                         PERFORM 2800-GRAVARLOG THRU 2800-END-PERFORM
+               END-WRITE
+            END-IF.
+            IF WRK-REJ-MOTIVO NOT EQUAL SPACES
+               ADD 1                   TO WRK-TOTAL-REJEITADOS
+               MOVE ENT-CLIENTES-FONE  TO WRK-REJ-CLIENTES-FONE
+               MOVE ENT-CLIENTES-NOME  TO WRK-REJ-CLIENTES-NOME
+               MOVE ENT-CLIENTES-EMAIL TO WRK-REJ-CLIENTES-EMAIL
+               WRITE REJEITOS-REG      FROM WRK-REJEITOS
+            END-IF.
+            READ ENTRADA
+                 AT END MOVE 10        TO ENTRADA-STATUS
+            END-READ.
+
+       2010-VALIDARDADOS.
+            MOVE SPACES                TO WRK-EMAIL-USUARIO
+                                           WRK-EMAIL-DOMINIO
+                                           WRK-EMAIL-DOM-NOME
+                                           WRK-EMAIL-DOM-EXT.
+            IF ENT-CLIENTES-EMAIL NOT EQUAL SPACES
+               UNSTRING ENT-CLIENTES-EMAIL DELIMITED BY '@'
+                        INTO WRK-EMAIL-USUARIO WRK-EMAIL-DOMINIO
+               IF WRK-EMAIL-USUARIO EQUAL SPACES
+                  OR WRK-EMAIL-DOMINIO EQUAL SPACES
+                  MOVE 'EMAIL SEM @ OU DOMINIO'
+                                       TO WRK-REJ-MOTIVO
+               ELSE
+                  UNSTRING WRK-EMAIL-DOMINIO DELIMITED BY '.'
+                           INTO WRK-EMAIL-DOM-NOME WRK-EMAIL-DOM-EXT
+                  IF WRK-EMAIL-DOM-NOME EQUAL SPACES
+                     OR WRK-EMAIL-DOM-EXT EQUAL SPACES
+                     MOVE 'EMAIL DOMINIO SEM EXTENSAO'
+                                       TO WRK-REJ-MOTIVO
+                  END-IF
+               END-IF
+            END-IF.
+            IF WRK-REJ-MOTIVO EQUAL SPACES
+               SET IDX-DDD TO 1
+               SET DDD-ENCONTRADO-NAO TO TRUE
+               SEARCH DDD-VALIDO
+                   AT END
+                       SET DDD-ENCONTRADO-NAO TO TRUE
+                   WHEN DDD-VALIDO (IDX-DDD) EQUAL ENT-CLIENTES-DDD
+                       SET DDD-ENCONTRADO-SIM TO TRUE
+               END-SEARCH
+               IF DDD-ENCONTRADO-NAO
+                  MOVE 'TELEFONE COM DDD INVALIDO'
+                                       TO WRK-REJ-MOTIVO
+               END-IF
+            END-IF.
+       2010-END-PERFORM.
+
+       2800-GRAVARLOG.
+            ACCEPT WRK-DATA-SISTEMA    FROM DATE YYYYMMDD.
+            ACCEPT WRK-HORA-SISTEMA    FROM TIME.
+            STRING WRK-DATA-SISTEMA    DELIMITED BY SIZE
+                   WRK-HORA-SISTEMA    DELIMITED BY SIZE
+                              INTO WRK-LOG-DATA-HORA.
+            WRITE LOGTRANS-REG        FROM WRK-LOGTRANS.
+       2800-END-PERFORM.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES
+                  ENTRADA
+                  REJEITOS
+                  LOGTRANS.
+            DISPLAY ' '.
+            DISPLAY '*-----------------------------------------*'.
+            DISPLAY '*       CARGA EM LOTE - RESUMO             *'.
+            DISPLAY '*-----------------------------------------*'.
+            DISPLAY 'REGISTROS LIDOS......: ' WRK-TOTAL-LIDOS.
+            DISPLAY 'REGISTROS INCLUIDOS..: ' WRK-TOTAL-INCLUIDOS.
+            DISPLAY 'REGISTROS REJEITADOS.: ' WRK-TOTAL-REJEITADOS.
