@@ -0,0 +1,286 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  CLIIMPRT.
+      *********************************
+      * OBJETIVO:  IMPORTAR/RESTAURAR CLIENTES A PARTIR DE ARQUIVO
+      *            NO LAYOUT DO RELATORIO (FONE;NOME;EMAIL), GRAVANDO
+      *            OS NOVOS E ATUALIZANDO OS JA EXISTENTES
+      * AUTHOR  :  RAFAEL
+      *********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN      TO
+                           'C:\Users\rafap\cobol\CLIENTES.DAT'
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  FILE STATUS IS CLIENTES-STATUS
+                  RECORD KEY IS  CLIENTES-CHAVE
+                  ALTERNATE RECORD KEY IS CLIENTES-NOME
+                                      WITH DUPLICATES
+                  LOCK MODE IS MANUAL.
+
+           SELECT IMPORTA ASSIGN       TO
+                           'C:\Users\rafap\cobol\IMPORTA.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS IMPORTA-STATUS.
+
+           SELECT LOGTRANS ASSIGN      TO
+                           'C:\Users\rafap\cobol\LOGTRANS.TXT'
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS LOGTRANS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+            05 CLIENTES-CHAVE.
+                10 CLIENTES-FONE       PIC 9(09).
+            05 CLIENTES-NOME           PIC X(30).
+            05 CLIENTES-EMAIL          PIC X(40).
+            05 CLIENTES-CPF-CNPJ       PIC X(14).
+            05 CLIENTES-ENDERECO       PIC X(40).
+            05 CLIENTES-CIDADE         PIC X(25).
+            05 CLIENTES-UF             PIC X(02).
+            05 CLIENTES-CEP            PIC X(09).
+            05 CLIENTES-SITUACAO       PIC X(01).
+                88 CLIENTES-ATIVO          VALUE 'A'.
+                88 CLIENTES-INATIVO        VALUE 'I'.
+
+       FD IMPORTA.
+       01 IMPORTA-REG.
+            05 IMP-CLIENTES-FONE       PIC 9(09).
+            05 IMP-CLIENTES-FONE-X     REDEFINES IMP-CLIENTES-FONE.
+                10 IMP-CLIENTES-DDD    PIC X(02).
+                10 FILLER              PIC X(07).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 IMP-CLIENTES-NOME       PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 IMP-CLIENTES-EMAIL      PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 IMP-CLIENTES-CPF-CNPJ   PIC X(14).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 IMP-CLIENTES-ENDERECO   PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 IMP-CLIENTES-CIDADE     PIC X(25).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 IMP-CLIENTES-UF         PIC X(02).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 IMP-CLIENTES-CEP        PIC X(09).
+
+       FD LOGTRANS.
+       01 LOGTRANS-REG.
+            05 LOG-DATA-HORA           PIC X(16).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-OPERACAO            PIC X(08).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-CLIENTES-FONE       PIC 9(09).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-NOME-ANTES          PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-EMAIL-ANTES         PIC X(40).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-NOME-DEPOIS         PIC X(30).
+            05 FILLER                  PIC X(01) VALUE ';'.
+            05 LOG-EMAIL-DEPOIS        PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WRK-LOGTRANS.
+           05 WRK-LOG-DATA-HORA        PIC X(16).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-OPERACAO         PIC X(08).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-CLIENTES-FONE    PIC 9(09).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-NOME-ANTES       PIC X(30).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-EMAIL-ANTES      PIC X(40).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-NOME-DEPOIS      PIC X(30).
+           05 FILLER                   PIC X(01) VALUE ';'.
+           05 WRK-LOG-EMAIL-DEPOIS     PIC X(40).
+       01 WRK-DATA-SISTEMA             PIC 9(08).
+       01 WRK-HORA-SISTEMA             PIC 9(08).
+       77 WRK-TOTAL-LIDOS              PIC 9(07)   COMP.
+       77 WRK-TOTAL-INCLUIDOS          PIC 9(07)   COMP.
+       77 WRK-TOTAL-ALTERADOS          PIC 9(07)   COMP.
+       77 WRK-TOTAL-IGNORADOS          PIC 9(07)   COMP.
+       77 WRK-TOTAL-FALHOU             PIC 9(07)   COMP.
+       77 CLIENTES-STATUS              PIC 9(02).
+       77 IMPORTA-STATUS               PIC 9(02).
+       77 LOGTRANS-STATUS              PIC 9(02).
+       77 WRK-DADOS-VALIDOS            PIC X(01).
+          88 DADOS-VALIDOS-SIM             VALUE 'S'.
+          88 DADOS-VALIDOS-NAO             VALUE 'N'.
+       COPY DDDTAB.
+       77 WRK-DDD-ENCONTRADO            PIC X(01).
+          88 DDD-ENCONTRADO-SIM         VALUE 'S'.
+          88 DDD-ENCONTRADO-NAO         VALUE 'N'.
+       77 WRK-EMAIL-USUARIO             PIC X(40).
+       77 WRK-EMAIL-DOMINIO             PIC X(40).
+       77 WRK-EMAIL-DOM-NOME            PIC X(40).
+       77 WRK-EMAIL-DOM-EXT             PIC X(40).
+
+       PROCEDURE DIVISION.
+       0001-PRINCIPAL SECTION.
+            PERFORM 1000-INICIAR.
+            PERFORM 2000-PROCESSAR UNTIL IMPORTA-STATUS EQUAL 10.
+            PERFORM 3000-FINALIZAR.
+            STOP RUN.
+
+       1000-INICIAR.
+            MOVE ZEROS                 TO WRK-TOTAL-LIDOS
+                                          WRK-TOTAL-INCLUIDOS
+                                          WRK-TOTAL-ALTERADOS
+                                          WRK-TOTAL-IGNORADOS
+                                          WRK-TOTAL-FALHOU.
+            OPEN I-O CLIENTES
+            IF CLIENTES-STATUS = 35 THEN
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+            END-IF.
+            OPEN INPUT IMPORTA.
+            OPEN EXTEND LOGTRANS
+            IF LOGTRANS-STATUS = 35 THEN
+               OPEN OUTPUT LOGTRANS
+               CLOSE LOGTRANS
+               OPEN EXTEND LOGTRANS
+            END-IF.
+            IF IMPORTA-STATUS NOT EQUAL 0
+               DISPLAY 'ARQUIVO DE IMPORTACAO NAO ENCONTRADO'
+               MOVE 10                 TO IMPORTA-STATUS
+            ELSE
+               READ IMPORTA
+                    AT END MOVE 10     TO IMPORTA-STATUS
+               END-READ
+            END-IF.
+
+       2000-PROCESSAR.
+            ADD 1                      TO WRK-TOTAL-LIDOS.
+            SET DADOS-VALIDOS-SIM      TO TRUE.
+            IF IMP-CLIENTES-FONE IS NUMERIC
+               AND IMP-CLIENTES-FONE NOT EQUAL ZEROS
+               PERFORM 2010-VALIDARDADOS THRU 2010-END-PERFORM
+            END-IF.
+            IF IMP-CLIENTES-FONE IS NOT NUMERIC
+               OR IMP-CLIENTES-FONE EQUAL ZEROS
+               OR DADOS-VALIDOS-NAO
+               ADD 1                   TO WRK-TOTAL-IGNORADOS
+            ELSE
+               MOVE IMP-CLIENTES-FONE  TO CLIENTES-FONE
+               READ CLIENTES
+                    INVALID KEY
+                        MOVE IMP-CLIENTES-FONE TO CLIENTES-FONE
+                        MOVE IMP-CLIENTES-NOME TO CLIENTES-NOME
+                        MOVE IMP-CLIENTES-EMAIL
+                                               TO CLIENTES-EMAIL
+                        MOVE IMP-CLIENTES-CPF-CNPJ
+                                               TO CLIENTES-CPF-CNPJ
+                        MOVE IMP-CLIENTES-ENDERECO
+                                               TO CLIENTES-ENDERECO
+                        MOVE IMP-CLIENTES-CIDADE
+                                               TO CLIENTES-CIDADE
+                        MOVE IMP-CLIENTES-UF   TO CLIENTES-UF
+                        MOVE IMP-CLIENTES-CEP  TO CLIENTES-CEP
+                        SET CLIENTES-ATIVO     TO TRUE
+                        WRITE CLIENTES-REG
+                              INVALID KEY
+                                  ADD 1 TO WRK-TOTAL-FALHOU
+                              NOT INVALID KEY
+                                  ADD 1 TO WRK-TOTAL-INCLUIDOS
+                                  MOVE 'INCLUIR'  TO WRK-LOG-OPERACAO
+                                  MOVE CLIENTES-FONE
+                                             TO WRK-LOG-CLIENTES-FONE
+                                  MOVE SPACES TO WRK-LOG-NOME-ANTES
+                                                 WRK-LOG-EMAIL-ANTES
+                                  MOVE CLIENTES-NOME
+                                             TO WRK-LOG-NOME-DEPOIS
+                                  MOVE CLIENTES-EMAIL
+                                             TO WRK-LOG-EMAIL-DEPOIS
+                                  PERFORM 2800-GRAVARLOG
+                                          THRU 2800-END-PERFORM
+                        END-WRITE
+                    NOT INVALID KEY
+                        MOVE CLIENTES-NOME     TO WRK-LOG-NOME-ANTES
+                        MOVE CLIENTES-EMAIL    TO WRK-LOG-EMAIL-ANTES
+                        MOVE IMP-CLIENTES-NOME TO CLIENTES-NOME
+                        MOVE IMP-CLIENTES-EMAIL
+                                               TO CLIENTES-EMAIL
+                        MOVE IMP-CLIENTES-CPF-CNPJ
+                                               TO CLIENTES-CPF-CNPJ
+                        MOVE IMP-CLIENTES-ENDERECO
+                                               TO CLIENTES-ENDERECO
+                        MOVE IMP-CLIENTES-CIDADE
+                                               TO CLIENTES-CIDADE
+                        MOVE IMP-CLIENTES-UF   TO CLIENTES-UF
+                        MOVE IMP-CLIENTES-CEP  TO CLIENTES-CEP
+                        REWRITE CLIENTES-REG
+                        ADD 1                  TO WRK-TOTAL-ALTERADOS
+                        MOVE 'ALTERAR'         TO WRK-LOG-OPERACAO
+                        MOVE CLIENTES-FONE     TO WRK-LOG-CLIENTES-FONE
+                        MOVE CLIENTES-NOME     TO WRK-LOG-NOME-DEPOIS
+                        MOVE CLIENTES-EMAIL    TO WRK-LOG-EMAIL-DEPOIS
+                        PERFORM 2800-GRAVARLOG THRU 2800-END-PERFORM
+               END-READ
+            END-IF.
+            READ IMPORTA
+                 AT END MOVE 10        TO IMPORTA-STATUS
+            END-READ.
+
+       2010-VALIDARDADOS.
+            MOVE SPACES                TO WRK-EMAIL-USUARIO
+                                           WRK-EMAIL-DOMINIO
+                                           WRK-EMAIL-DOM-NOME
+                                           WRK-EMAIL-DOM-EXT.
+            IF IMP-CLIENTES-EMAIL NOT EQUAL SPACES
+               UNSTRING IMP-CLIENTES-EMAIL DELIMITED BY '@'
+                        INTO WRK-EMAIL-USUARIO WRK-EMAIL-DOMINIO
+               IF WRK-EMAIL-USUARIO EQUAL SPACES
+                  OR WRK-EMAIL-DOMINIO EQUAL SPACES
+                  SET DADOS-VALIDOS-NAO   TO TRUE
+               ELSE
+                  UNSTRING WRK-EMAIL-DOMINIO DELIMITED BY '.'
+                           INTO WRK-EMAIL-DOM-NOME WRK-EMAIL-DOM-EXT
+                  IF WRK-EMAIL-DOM-NOME EQUAL SPACES
+                     OR WRK-EMAIL-DOM-EXT EQUAL SPACES
+                     SET DADOS-VALIDOS-NAO TO TRUE
+                  END-IF
+               END-IF
+            END-IF.
+            IF DADOS-VALIDOS-SIM
+               SET IDX-DDD TO 1
+               SET DDD-ENCONTRADO-NAO TO TRUE
+               SEARCH DDD-VALIDO
+                   AT END
+                       SET DDD-ENCONTRADO-NAO TO TRUE
+                   WHEN DDD-VALIDO (IDX-DDD) EQUAL IMP-CLIENTES-DDD
+                       SET DDD-ENCONTRADO-SIM TO TRUE
+               END-SEARCH
+               IF DDD-ENCONTRADO-NAO
+                  SET DADOS-VALIDOS-NAO TO TRUE
+               END-IF
+            END-IF.
+       2010-END-PERFORM.
+
+       2800-GRAVARLOG.
+            ACCEPT WRK-DATA-SISTEMA    FROM DATE YYYYMMDD.
+            ACCEPT WRK-HORA-SISTEMA    FROM TIME.
+            STRING WRK-DATA-SISTEMA    DELIMITED BY SIZE
+                   WRK-HORA-SISTEMA    DELIMITED BY SIZE
+                              INTO WRK-LOG-DATA-HORA.
+            WRITE LOGTRANS-REG        FROM WRK-LOGTRANS.
+       2800-END-PERFORM.
+
+       3000-FINALIZAR.
+            CLOSE CLIENTES
+                  IMPORTA
+                  LOGTRANS.
+            DISPLAY ' '.
+            DISPLAY '*-----------------------------------------*'.
+            DISPLAY '*       IMPORTACAO/RESTAURACAO - RESUMO    *'.
+            DISPLAY '*-----------------------------------------*'.
+            DISPLAY 'REGISTROS LIDOS......: ' WRK-TOTAL-LIDOS.
+            DISPLAY 'REGISTROS INCLUIDOS..: ' WRK-TOTAL-INCLUIDOS.
+            DISPLAY 'REGISTROS ALTERADOS..: ' WRK-TOTAL-ALTERADOS.
+            DISPLAY 'REGISTROS IGNORADOS..: ' WRK-TOTAL-IGNORADOS.
+            DISPLAY 'REGISTROS COM FALHA..: ' WRK-TOTAL-FALHOU.
